@@ -10,25 +10,28 @@
         01  S.
             03 S-LENGTH      PIC 9(3).
             03 S-CHARS.
-                05 S-CHAR    PIC A OCCURS 1 TO 200 TIMES 
+                05 S-CHAR    PIC A OCCURS 1 TO 300 TIMES
                                 DEPENDING ON S-LENGTH.
         01  RESULT.
-            03 RES-LENGTH    PIC 9(3).
+            03 RES-LENGTH       PIC 9(3).
+            03 RES-OTHER-COUNT  PIC 9(3).
             03 RES-CHARS.
-                05 RES-CHAR  PIC A OCCURS 1 TO 200 TIMES 
+                05 RES-CHAR     PIC A OCCURS 1 TO 300 TIMES
                                 DEPENDING ON RES-LENGTH.
         PROCEDURE DIVISION USING S RESULT.
             MOVE S-LENGTH TO RES-LENGTH
+            MOVE 0 TO RES-OTHER-COUNT
             PERFORM VARYING I FROM 1 BY 1 UNTIL I > S-LENGTH
                 EVALUATE TRUE
                     WHEN S-CHAR(I) >= 'a' AND S-CHAR(I) <= 'z'
-                        MOVE FUNCTION UPPER-CASE(S-CHAR(I)) 
+                        MOVE FUNCTION UPPER-CASE(S-CHAR(I))
                             TO RES-CHAR(I)
                     WHEN S-CHAR(I) >= 'A' AND S-CHAR(I) <= 'Z'
-                        MOVE FUNCTION LOWER-CASE(S-CHAR(I)) 
+                        MOVE FUNCTION LOWER-CASE(S-CHAR(I))
                             TO RES-CHAR(I)
                     WHEN OTHER
                         MOVE S-CHAR(I) TO RES-CHAR(I)
+                        ADD 1 TO RES-OTHER-COUNT
                 END-EVALUATE
             END-PERFORM
             GOBACK.
