@@ -6,21 +6,47 @@
        data division.
        working-storage section.
        01  i           pic 9(6).
+       01  j           pic 9(6).
+       01  pairLen     pic 9(3) value 0.
+       01  pair        pic 9(6) occurs 200 times.
        linkage section.
        01  num         pic 9(6).
        01  result.
+           03  resClass pic x(1).
+               88  prime              value 'P'.
+               88  notApplicable      value 'N'.
+               88  hasDivisors        value 'H'.
            03  resLen  pic 9(3) value 0.
            03  res     pic 9(6) occurs 0 to 200 times
                                 depending on resLen.
        procedure division using num result.
            initialize result
            move 0 to resLen
-           perform varying i from 2 by 1 until i > (num / 2)
-               if function mod(num, i) = 0
+           move 0 to pairLen
+           if num < 2
+               set notApplicable to true
+           else
+               perform varying i from 2 by 1 until i * i > num
+                   if function mod(num, i) = 0
+                       add 1 to resLen
+                       move i to res(resLen)
+                       divide num by i giving j
+                       if j not = i
+                           add 1 to pairLen
+                           move j to pair(pairLen)
+                       end-if
+                   end-if
+               end-perform
+               perform varying j from pairLen by -1 until j < 1
                    add 1 to resLen
-                   move i to res(resLen)
+                   move pair(j) to res(resLen)
+               end-perform
+               if resLen = 0
+                   set prime to true
+               else
+                   set hasDivisors to true
                end-if
-           end-perform
+           end-if
            goback.
        end program Divisors.
 
