@@ -0,0 +1,243 @@
+000010*****************************************************
+000020* PROGRAM      ALTBATCH
+000030* AUTHOR       D. OKAFOR
+000040* INSTALLATION QA NUMERIC SYSTEMS
+000050* DATE-WRITTEN 2026-08-09
+000060*-----------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* 2026-08-09 DWO  INITIAL VERSION - BATCH DRIVER FOR
+000090*                 ALTERNATING-CASE OVER A FILE OF
+000100*                 CORRESPONDENCE LINES, USED TO GENERATE
+000110*                 CASE-SCRAMBLED QA TEST DATA.
+000120* 2026-08-09 DWO  RAISED LINE LENGTH TO 300 TO MATCH
+000130*                 ALTERNATING-CASE, SKIP LINES THAT
+000140*                 STILL OVERFLOW THAT CAPACITY.
+000150* 2026-08-09 DWO  ADDED A RUN-CONTROL TOTALS RECORD FOR
+000160*                 THE NIGHTLY SIGN-OFF PROCESS.
+000170* 2026-08-09 DWO  DEFECT FIX (QNS-4471) - A LINE LONGER THAN
+000180*                 300 CHARACTERS COMES BACK FROM THE RUNTIME
+000190*                 AS SEVERAL SEPARATE READS RATHER THAN
+000200*                 ONE STATUS-04 READ, SO THE STATUS-04
+000210*                 CHECK NEVER CAUGHT IT AND THE OVERFLOW
+000220*                 CHUNKS WERE WRITTEN OUT AS GARBLED
+000230*                 RECORDS. EACH FULL-SIZE CHUNK OF A
+000240*                 SPLIT LINE COMES BACK STATUS 06; THE
+000250*                 SHORT FINAL CHUNK THAT COMPLETES THE
+000260*                 LINE COMES BACK STATUS 00. 2000 NOW
+000270*                 WATCHES FOR STATUS 06 AND 2150 DRAINS
+000280*                 THE REMAINING CHUNKS OF THAT LINE SO
+000290*                 THEY ARE NEVER TREATED AS NEW LINES.
+000300* 2026-08-09 DWO  DEFECT FIX (QNS-4472) - LINES-READ WAS
+000310*                 COUNTED PER PHYSICAL READ, SO DRAINING AN
+000320*                 OVER-LENGTH LINE'S EXTRA CHUNKS IN 2150
+000330*                 INFLATED IT PAST READ=TRANSFORMED+
+000340*                 SKIPPED. LINES-READ IS NOW COUNTED ONCE
+000350*                 PER LOGICAL LINE, IN 2000 AND 2150.
+000360* 2026-08-09 DWO  DEFECT FIX (QNS-4511) - THE CONTROL-TOTALS
+000370*                 STRING INTO CTL-RECORD RUNS 82 CHARACTERS
+000380*                 BUT CTL-RECORD WAS ONLY PIC X(80), SO THE
+000390*                 LAST TWO DIGITS OF OTHER-CHARS WERE
+000400*                 SILENTLY DROPPED ON EVERY RUN. WIDENED
+000410*                 CTL-RECORD (AND THE CTL-FILE FD) TO
+000420*                 PIC X(90). ALSO DROPPED RES-TRUNCATED FROM
+000430*                 THE RESULT GROUP: NO OVER-LENGTH LINE EVER
+000440*                 REACHES ALTERNATING-CASE HERE SINCE 2150
+000450*                 SKIPS IT, SO THE FLAG COULD NEVER BE SET;
+000460*                 WS-LINES-SKIPPED ON THE CONTROL-TOTALS
+000470*                 RECORD ALREADY GIVES OPERATIONS VISIBILITY
+000480*                 INTO LINES THAT EXCEEDED THE CAPACITY.
+000490*****************************************************
+000500 IDENTIFICATION DIVISION.
+000510 PROGRAM-ID. ALTBATCH.
+000520 AUTHOR. D. OKAFOR.
+000530 INSTALLATION. QA NUMERIC SYSTEMS.
+000540 DATE-WRITTEN. 2026-08-09.
+000550 DATE-COMPILED.
+000560
+000570*****************************************************
+000580* READS A SEQUENTIAL FILE OF VARIABLE-LENGTH
+000590* CORRESPONDENCE LINES, CALLS ALTERNATING-CASE ON EACH
+000600* ONE, AND WRITES THE CASE-FLIPPED LINE TO AN OUTPUT
+000610* FILE FOR USE AS QA TEST DATA. A LINE THAT DOES NOT
+000620* FIT IN THE 300-CHARACTER CAPACITY IS SKIPPED RATHER
+000630* THAN SILENTLY TRUNCATED. A CONTROL-TOTALS RECORD IS
+000640* WRITTEN AT THE END OF THE RUN FOR THE NIGHTLY
+000650* SIGN-OFF PROCESS.
+000660*****************************************************
+000670 ENVIRONMENT DIVISION.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT CORR-FILE ASSIGN TO "CORRIN"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-CORR-FILE-STATUS.
+000730
+000740     SELECT OUT-FILE ASSIGN TO "CORROUT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-OUT-FILE-STATUS.
+000770
+000780     SELECT CTL-FILE ASSIGN TO "ALTCTL"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-CTL-FILE-STATUS.
+000810
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  CORR-FILE
+000850     RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+000860         DEPENDING ON WS-IN-LENGTH.
+000870 01  CORR-RECORD                 PIC X(300).
+000880
+000890 FD  OUT-FILE
+000900     RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+000910         DEPENDING ON WS-OUT-LENGTH.
+000920 01  OUT-RECORD                  PIC X(300).
+000930
+000940 FD  CTL-FILE.
+000950 01  CTL-RECORD                  PIC X(90).
+000960
+000970 WORKING-STORAGE SECTION.
+000980 01  WS-SWITCHES.
+000990     03  WS-CORR-EOF-SW          PIC X(01)  VALUE 'N'.
+001000         88  WS-CORR-EOF                    VALUE 'Y'.
+001010
+001020 01  WS-FILE-STATUSES.
+001030     03  WS-CORR-FILE-STATUS     PIC X(02)  VALUE SPACES.
+001040     03  WS-OUT-FILE-STATUS      PIC X(02)  VALUE SPACES.
+001050     03  WS-CTL-FILE-STATUS      PIC X(02)  VALUE SPACES.
+001060
+001070 01  WS-WORK-FIELDS.
+001080     03  WS-IN-LENGTH            PIC 9(03)  VALUE 0.
+001090     03  WS-OUT-LENGTH           PIC 9(03)  VALUE 0.
+001100
+001110 01  WS-CONTROL-TOTALS.
+001120     03  WS-LINES-READ           PIC 9(09)  VALUE 0.
+001130     03  WS-LINES-TRANSFORMED    PIC 9(09)  VALUE 0.
+001140     03  WS-LINES-SKIPPED        PIC 9(09)  VALUE 0.
+001150     03  WS-OTHER-CHAR-TOTAL     PIC 9(09)  VALUE 0.
+001160
+001170 01  S.
+001180     03  S-LENGTH                PIC 9(03).
+001190     03  S-CHARS.
+001200         05  S-CHAR              PIC A
+001210                 OCCURS 1 TO 300 TIMES DEPENDING ON S-LENGTH.
+001220
+001230 01  RESULT.
+001240     03  RES-LENGTH              PIC 9(03).
+001250     03  RES-OTHER-COUNT         PIC 9(03).
+001260     03  RES-CHARS.
+001270         05  RES-CHAR            PIC A
+001280                 OCCURS 1 TO 300 TIMES DEPENDING ON RES-LENGTH.
+001290
+001300 PROCEDURE DIVISION.
+001310 0000-MAINLINE.
+001320     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001330     PERFORM 2000-PROCESS-CORR-FILE THRU 2000-EXIT
+001340         UNTIL WS-CORR-EOF
+001350     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001360     GOBACK
+001370     .
+001380
+001390*-----------------------------------------------------
+001400* 1000-INITIALIZE
+001410*-----------------------------------------------------
+001420 1000-INITIALIZE.
+001430     OPEN INPUT CORR-FILE
+001440     IF WS-CORR-FILE-STATUS NOT = '00'
+001450         DISPLAY 'ALTBATCH: CANNOT OPEN CORRIN, STATUS='
+001460             WS-CORR-FILE-STATUS
+001470         MOVE 16 TO RETURN-CODE
+001480         GOBACK
+001490     END-IF
+001500
+001510     OPEN OUTPUT OUT-FILE
+001520     IF WS-OUT-FILE-STATUS NOT = '00'
+001530         DISPLAY 'ALTBATCH: CANNOT OPEN CORROUT, STATUS='
+001540             WS-OUT-FILE-STATUS
+001550         MOVE 16 TO RETURN-CODE
+001560         GOBACK
+001570     END-IF
+001580
+001590     PERFORM 2100-READ-CORR-FILE THRU 2100-EXIT
+001600     .
+001610 1000-EXIT.
+001620     EXIT.
+001630
+001640*-----------------------------------------------------
+001650* 2000-PROCESS-CORR-FILE - ONE LINE PER PASS
+001660*-----------------------------------------------------
+001670 2000-PROCESS-CORR-FILE.
+001680     IF WS-CORR-FILE-STATUS = '06'
+001690         PERFORM 2150-SKIP-OVERLENGTH-LINE THRU 2150-EXIT
+001700     ELSE
+001710         ADD 1 TO WS-LINES-READ
+001720         MOVE WS-IN-LENGTH TO S-LENGTH
+001730         MOVE CORR-RECORD(1:WS-IN-LENGTH) TO S-CHARS
+001740
+001750         CALL 'ALTERNATING-CASE' USING S RESULT
+001760
+001770         MOVE RES-LENGTH TO WS-OUT-LENGTH
+001780         MOVE RES-CHARS TO OUT-RECORD(1:WS-OUT-LENGTH)
+001790         WRITE OUT-RECORD
+001800
+001810         ADD 1 TO WS-LINES-TRANSFORMED
+001820         ADD RES-OTHER-COUNT TO WS-OTHER-CHAR-TOTAL
+001830     END-IF
+001840
+001850     PERFORM 2100-READ-CORR-FILE THRU 2100-EXIT
+001860     .
+001870 2000-EXIT.
+001880     EXIT.
+001890
+001900*-----------------------------------------------------
+001910* 2100-READ-CORR-FILE
+001920*-----------------------------------------------------
+001930 2100-READ-CORR-FILE.
+001940     READ CORR-FILE
+001950         AT END
+001960             SET WS-CORR-EOF TO TRUE
+001970     END-READ
+001980     .
+001990 2100-EXIT.
+002000     EXIT.
+002010
+002020*-----------------------------------------------------
+002030* 2150-SKIP-OVERLENGTH-LINE - DRAIN THE REMAINING CHUNKS
+002040*     OF A LINE THAT DID NOT FIT IN CORR-RECORD SO THEY
+002050*     ARE NEVER PROCESSED AS LINES OF THEIR OWN. A FULL
+002060*     300-CHARACTER CHUNK COMES BACK STATUS 06; THE
+002070*     SHORT CHUNK THAT FINALLY COMPLETES THE LINE COMES
+002080*     BACK STATUS 00, SO ONE ORIGINAL LINE IS COUNTED
+002090*     AS READ AND SKIPPED EXACTLY ONCE NO MATTER HOW
+002100*     MANY CHUNKS IT TOOK TO DRAIN.
+002110*-----------------------------------------------------
+002120 2150-SKIP-OVERLENGTH-LINE.
+002130     ADD 1 TO WS-LINES-READ
+002140     ADD 1 TO WS-LINES-SKIPPED
+002150     PERFORM 2100-READ-CORR-FILE THRU 2100-EXIT
+002160         UNTIL WS-CORR-FILE-STATUS NOT = '06'
+002170            OR WS-CORR-EOF
+002180     .
+002190 2150-EXIT.
+002200     EXIT.
+002210
+002220*-----------------------------------------------------
+002230* 8000-TERMINATE - WRITE CONTROL TOTALS, CLOSE FILES
+002240*-----------------------------------------------------
+002250 8000-TERMINATE.
+002260     CLOSE CORR-FILE
+002270     CLOSE OUT-FILE
+002280
+002290     OPEN OUTPUT CTL-FILE
+002300     MOVE SPACES TO CTL-RECORD
+002310     STRING 'LINES-READ=' WS-LINES-READ
+002320         ' TRANSFORMED=' WS-LINES-TRANSFORMED
+002330         ' SKIPPED=' WS-LINES-SKIPPED
+002340         ' OTHER-CHARS=' WS-OTHER-CHAR-TOTAL
+002350         DELIMITED BY SIZE
+002360         INTO CTL-RECORD
+002370     WRITE CTL-RECORD
+002380     CLOSE CTL-FILE
+002390     .
+002400 8000-EXIT.
+002410     EXIT.
+002420
+002430 END PROGRAM ALTBATCH.
