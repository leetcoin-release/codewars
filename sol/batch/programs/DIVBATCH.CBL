@@ -0,0 +1,328 @@
+000010*****************************************************
+000020* PROGRAM      DIVBATCH
+000030* AUTHOR       D. OKAFOR
+000040* INSTALLATION QA NUMERIC SYSTEMS
+000050* DATE-WRITTEN 2026-08-09
+000060*-----------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* 2026-08-09 DWO  INITIAL VERSION - NIGHTLY BATCH DRIVER
+000090*                 FOR DIVISORS OVER A RANGE FILE OF NUM
+000100*                 VALUES.
+000110* 2026-08-09 DWO  ADDED CHECKPOINT/RESTART SUPPORT SO A
+000120*                 FULL-RANGE RUN CAN RESUME AFTER AN
+000130*                 ABEND INSTEAD OF RESTARTING AT NUM 1.
+000140* 2026-08-09 DWO  DEFECT FIX (QNS-4398) - THE REPORT LINE
+000150*                 BUILT BY 2200 WAS BEING CLOBBERED BY THE
+000160*                 WRITE ... FROM AT 2000; AND A RESTART WAS
+000170*                 TRUNCATING DIVRPT, LOSING EVERY LINE
+000180*                 WRITTEN BEFORE THE LAST CHECKPOINT.
+000190*                 RPT-FILE IS NOW OPENED EXTEND ON A
+000200*                 RESTART SO PRIOR OUTPUT SURVIVES.
+000210* 2026-08-09 DWO  DEFECT FIX (QNS-4429) - CALL LITERAL WAS
+000220*                 'DIVISORS', BUT THE MODULE IS PROGRAM-ID
+000230*                 Divisors; GNUCOBOL RESOLVES DYNAMIC CALLS
+000240*                 CASE-SENSITIVELY SO THE CALL NEVER
+000250*                 RESOLVED. ALSO ADDED A STATUS CHECK
+000260*                 AROUND THE CHECKPOINT WRITE SO A FAILED
+000270*                 CHECKPOINT ABORTS THE RUN INSTEAD OF
+000280*                 SILENTLY CONTINUING.
+000290* 2026-08-09 DWO  DEFECT FIX (QNS-4512) - 8000-TERMINATE
+000300*                 WROTE A FINAL CHECKPOINT BUT NEVER CLEARED
+000310*                 DIVCKPT, SO A CLEAN RUN LEFT THE FILE IN
+000320*                 PLACE AND 1100-LOAD-CHECKPOINT TREATED THE
+000330*                 NEXT NIGHT'S FRESH RUN AS A RESTART,
+000340*                 SKIPPING EVERY NUM ALREADY COMPLETED.
+000350*                 8000-TERMINATE NOW CLEARS DIVCKPT INSTEAD
+000360*                 OF REWRITING IT, SINCE THIS PARAGRAPH IS
+000370*                 ONLY REACHED ON A CLEAN END OF FILE.
+000380*****************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. DIVBATCH.
+000410 AUTHOR. D. OKAFOR.
+000420 INSTALLATION. QA NUMERIC SYSTEMS.
+000430 DATE-WRITTEN. 2026-08-09.
+000440 DATE-COMPILED.
+000450
+000460*****************************************************
+000470* READS A SEQUENTIAL FILE OF NUM VALUES, CALLS
+000480* DIVISORS FOR EACH ONE, AND WRITES ONE REPORT LINE
+000490* PER NUM SHOWING RESLEN AND THE DIVISOR LIST.
+000500*
+000510* A CHECKPOINT RECORD (LAST NUM COMPLETED) IS WRITTEN
+000520* EVERY WS-CHECKPOINT-INTERVAL RECORDS. IF A CHECKPOINT
+000530* FILE ALREADY EXISTS WHEN THE JOB STARTS, NUM VALUES
+000540* AT OR BELOW THE CHECKPOINT ARE SKIPPED SO THE RUN
+000550* PICKS UP WHERE THE PRIOR RUN LEFT OFF, AND DIVRPT IS
+000560* OPENED EXTEND SO THE REPORT LINES ALREADY WRITTEN ON
+000570* THE PRIOR RUN ARE NOT LOST.
+000580*****************************************************
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT NUM-FILE ASSIGN TO "NUMIN"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-NUM-FILE-STATUS.
+000650
+000660     SELECT RPT-FILE ASSIGN TO "DIVRPT"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-RPT-FILE-STATUS.
+000690
+000700     SELECT CKPT-FILE ASSIGN TO "DIVCKPT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000730
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  NUM-FILE.
+000770 01  NUM-RECORD                  PIC X(06).
+000780
+000790 FD  RPT-FILE.
+000800 01  RPT-RECORD                  PIC X(1450).
+000810
+000820 FD  CKPT-FILE.
+000830 01  CKPT-RECORD                 PIC X(06).
+000840
+000850 WORKING-STORAGE SECTION.
+000860 01  WS-SWITCHES.
+000870     03  WS-NUM-EOF-SW           PIC X(01)  VALUE 'N'.
+000880         88  WS-NUM-EOF                     VALUE 'Y'.
+000890     03  WS-CKPT-FOUND-SW        PIC X(01)  VALUE 'N'.
+000900         88  WS-CKPT-FOUND                  VALUE 'Y'.
+000910
+000920 01  WS-FILE-STATUSES.
+000930     03  WS-NUM-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000940     03  WS-RPT-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000950     03  WS-CKPT-FILE-STATUS     PIC X(02)  VALUE SPACES.
+000960
+000970 01  WS-WORK-FIELDS.
+000980     03  WS-NUM                  PIC 9(06).
+000990     03  WS-SUB                  PIC 9(06)  COMP.
+001000     03  WS-LIST-PTR             PIC S9(04) COMP.
+001010     03  WS-LAST-CHECKPOINT      PIC 9(06)  VALUE 0.
+001020     03  WS-RECORD-COUNT         PIC 9(09)  VALUE 0 COMP.
+001030     03  WS-CHECKPOINT-INTERVAL  PIC 9(09)  VALUE 1000 COMP.
+001040     03  WS-CKPT-QUOTIENT        PIC 9(09)  COMP.
+001050     03  WS-CKPT-REMAINDER       PIC 9(09)  COMP.
+001060
+001070 01  WS-RESULT.
+001080     03  WS-RESCLASS             PIC X(01).
+001090         88  WS-PRIME                        VALUE 'P'.
+001100         88  WS-NOT-APPLICABLE               VALUE 'N'.
+001110         88  WS-HAS-DIVISORS                 VALUE 'H'.
+001120     03  WS-RESLEN               PIC 9(03)  VALUE 0.
+001130     03  WS-RES                  PIC 9(06)
+001140             OCCURS 0 TO 200 TIMES DEPENDING ON WS-RESLEN.
+001150
+001160 01  WS-REPORT-LINE.
+001170     03  WS-DIVISOR-LIST         PIC X(1400).
+001180
+001190 PROCEDURE DIVISION.
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001220     PERFORM 2000-PROCESS-NUM-FILE THRU 2000-EXIT
+001230         UNTIL WS-NUM-EOF
+001240     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001250     GOBACK
+001260     .
+001270
+001280*-----------------------------------------------------
+001290* 1000-INITIALIZE - OPEN FILES, LOAD ANY CHECKPOINT,
+001300*                   AND PRIME THE READ
+001310*-----------------------------------------------------
+001320 1000-INITIALIZE.
+001330     OPEN INPUT NUM-FILE
+001340     IF WS-NUM-FILE-STATUS NOT = '00'
+001350         DISPLAY 'DIVBATCH: CANNOT OPEN NUMIN, STATUS='
+001360             WS-NUM-FILE-STATUS
+001370         MOVE 16 TO RETURN-CODE
+001380         GOBACK
+001390     END-IF
+001400
+001410     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+001420
+001430     IF WS-CKPT-FOUND
+001440         OPEN EXTEND RPT-FILE
+001450     ELSE
+001460         OPEN OUTPUT RPT-FILE
+001470     END-IF
+001480     IF WS-RPT-FILE-STATUS NOT = '00'
+001490         DISPLAY 'DIVBATCH: CANNOT OPEN DIVRPT, STATUS='
+001500             WS-RPT-FILE-STATUS
+001510         MOVE 16 TO RETURN-CODE
+001520         GOBACK
+001530     END-IF
+001540
+001550     PERFORM 2100-READ-NUM-FILE THRU 2100-EXIT
+001560     .
+001570 1000-EXIT.
+001580     EXIT.
+001590
+001600*-----------------------------------------------------
+001610* 1100-LOAD-CHECKPOINT - READ LAST NUM COMPLETED FROM
+001620*                        A PRIOR RUN, IF ANY
+001630*-----------------------------------------------------
+001640 1100-LOAD-CHECKPOINT.
+001650     OPEN INPUT CKPT-FILE
+001660     IF WS-CKPT-FILE-STATUS = '00'
+001670         READ CKPT-FILE
+001680             AT END
+001690                 MOVE 'N' TO WS-CKPT-FOUND-SW
+001700             NOT AT END
+001710                 MOVE CKPT-RECORD TO WS-LAST-CHECKPOINT
+001720                 SET WS-CKPT-FOUND TO TRUE
+001730         END-READ
+001740         CLOSE CKPT-FILE
+001750         IF WS-CKPT-FOUND
+001760             DISPLAY 'DIVBATCH: RESTARTING AFTER NUM='
+001770                 WS-LAST-CHECKPOINT
+001780         END-IF
+001790     ELSE
+001800         MOVE 0 TO WS-LAST-CHECKPOINT
+001810     END-IF
+001820     .
+001830 1100-EXIT.
+001840     EXIT.
+001850
+001860*-----------------------------------------------------
+001870* 2000-PROCESS-NUM-FILE - ONE NUM VALUE PER PASS
+001880*-----------------------------------------------------
+001890 2000-PROCESS-NUM-FILE.
+001900     MOVE NUM-RECORD TO WS-NUM
+001910
+001920     IF WS-NUM > WS-LAST-CHECKPOINT
+001930         CALL 'Divisors' USING WS-NUM WS-RESULT
+001940
+001950         PERFORM 2200-BUILD-REPORT-LINE THRU 2200-EXIT
+001960         WRITE RPT-RECORD
+001970
+001980         ADD 1 TO WS-RECORD-COUNT
+001990         DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+002000             GIVING WS-CKPT-QUOTIENT
+002010             REMAINDER WS-CKPT-REMAINDER
+002020         IF WS-CKPT-REMAINDER = 0
+002030             PERFORM 9000-WRITE-CHECKPOINT THRU 9000-EXIT
+002040         END-IF
+002050     END-IF
+002060
+002070     PERFORM 2100-READ-NUM-FILE THRU 2100-EXIT
+002080     .
+002090 2000-EXIT.
+002100     EXIT.
+002110
+002120*-----------------------------------------------------
+002130* 2100-READ-NUM-FILE
+002140*-----------------------------------------------------
+002150 2100-READ-NUM-FILE.
+002160     READ NUM-FILE
+002170         AT END
+002180             SET WS-NUM-EOF TO TRUE
+002190     END-READ
+002200     .
+002210 2100-EXIT.
+002220     EXIT.
+002230
+002240*-----------------------------------------------------
+002250* 2200-BUILD-REPORT-LINE - NUM, RESLEN, DIVISOR LIST
+002260*-----------------------------------------------------
+002270 2200-BUILD-REPORT-LINE.
+002280     MOVE SPACES TO WS-REPORT-LINE
+002290     MOVE SPACES TO WS-DIVISOR-LIST
+002300     MOVE 1 TO WS-LIST-PTR
+002310
+002320     IF WS-RESLEN > 0
+002330         PERFORM 2210-APPEND-DIVISOR THRU 2210-EXIT
+002340             VARYING WS-SUB FROM 1 BY 1
+002350             UNTIL WS-SUB > WS-RESLEN
+002360     END-IF
+002370
+002380     MOVE SPACES TO RPT-RECORD
+002390     STRING 'NUM=' WS-NUM
+002400         ' CLASS=' WS-RESCLASS
+002410         ' RESLEN=' WS-RESLEN
+002420         ' DIVISORS=' WS-DIVISOR-LIST
+002430         DELIMITED BY SIZE
+002440         INTO RPT-RECORD
+002450     .
+002460 2200-EXIT.
+002470     EXIT.
+002480
+002490*-----------------------------------------------------
+002500* 2210-APPEND-DIVISOR - ONE DIVISOR INTO THE LIST
+002510*-----------------------------------------------------
+002520 2210-APPEND-DIVISOR.
+002530     IF WS-SUB > 1
+002540         STRING ',' DELIMITED BY SIZE
+002550             INTO WS-DIVISOR-LIST
+002560             WITH POINTER WS-LIST-PTR
+002570     END-IF
+002580
+002590     STRING WS-RES(WS-SUB) DELIMITED BY SIZE
+002600         INTO WS-DIVISOR-LIST
+002610         WITH POINTER WS-LIST-PTR
+002620     .
+002630 2210-EXIT.
+002640     EXIT.
+002650
+002660*-----------------------------------------------------
+002670* 9000-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE
+002680*                         WITH THE LAST NUM COMPLETED
+002690*-----------------------------------------------------
+002700 9000-WRITE-CHECKPOINT.
+002710     OPEN OUTPUT CKPT-FILE
+002720     IF WS-CKPT-FILE-STATUS NOT = '00'
+002730         DISPLAY 'DIVBATCH: CANNOT OPEN DIVCKPT, STATUS='
+002740             WS-CKPT-FILE-STATUS
+002750         MOVE 16 TO RETURN-CODE
+002760         GOBACK
+002770     END-IF
+002780     MOVE WS-NUM TO CKPT-RECORD
+002790     WRITE CKPT-RECORD
+002800     IF WS-CKPT-FILE-STATUS NOT = '00'
+002810         DISPLAY 'DIVBATCH: CANNOT WRITE DIVCKPT, STATUS='
+002820             WS-CKPT-FILE-STATUS
+002830         MOVE 16 TO RETURN-CODE
+002840         GOBACK
+002850     END-IF
+002860     CLOSE CKPT-FILE
+002870     .
+002880 9000-EXIT.
+002890     EXIT.
+002900
+002910*-----------------------------------------------------
+002920* 8000-TERMINATE - CLEAR THE CHECKPOINT AND CLOSE FILES.
+002930*     THIS PARAGRAPH IS ONLY REACHED AFTER
+002940*     2000-PROCESS-NUM-FILE HAS RUN TO TRUE END OF FILE ON
+002950*     NUMIN (AN ABEND OR AN OPEN FAILURE GOES BACK DIRECT
+002960*     TO THE OPERATING SYSTEM WITHOUT COMING HERE), SO
+002970*     GETTING HERE MEANS THE RUN COMPLETED CLEANLY AND
+002980*     DIVCKPT NO LONGER NEEDS TO POINT A FUTURE RUN AT A
+002990*     MID-RANGE RESTART POSITION.
+003000*-----------------------------------------------------
+003010 8000-TERMINATE.
+003020     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+003030     CLOSE NUM-FILE
+003040     CLOSE RPT-FILE
+003050     .
+003060 8000-EXIT.
+003070     EXIT.
+003080
+003090*-----------------------------------------------------
+003100* 9100-CLEAR-CHECKPOINT - EMPTY OUT DIVCKPT ON A CLEAN
+003110*     FINISH SO THE NEXT INVOCATION STARTS AT NUM 1
+003120*     INSTEAD OF MISTAKING A COMPLETED RUN FOR ONE THAT
+003130*     ABENDED MID-RANGE.
+003140*-----------------------------------------------------
+003150 9100-CLEAR-CHECKPOINT.
+003160     OPEN OUTPUT CKPT-FILE
+003170     IF WS-CKPT-FILE-STATUS NOT = '00'
+003180         DISPLAY 'DIVBATCH: CANNOT CLEAR DIVCKPT, STATUS='
+003190             WS-CKPT-FILE-STATUS
+003200         MOVE 16 TO RETURN-CODE
+003210         GOBACK
+003220     END-IF
+003230     CLOSE CKPT-FILE
+003240     .
+003250 9100-EXIT.
+003260     EXIT.
+003270
+003280 END PROGRAM DIVBATCH.
