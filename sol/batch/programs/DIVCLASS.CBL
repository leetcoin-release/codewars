@@ -0,0 +1,223 @@
+000010*****************************************************
+000020* PROGRAM      DIVCLASS
+000030* AUTHOR       D. OKAFOR
+000040* INSTALLATION QA NUMERIC SYSTEMS
+000050* DATE-WRITTEN 2026-08-09
+000060*-----------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* 2026-08-09 DWO  INITIAL VERSION - CLASSIFIES EACH NUM
+000090*                 AS DEFICIENT, PERFECT OR ABUNDANT BY
+000100*                 COMPARING THE SUM OF ITS DIVISORS
+000110*                 FROM DIVISORS AGAINST NUM ITSELF.
+000120* 2026-08-09 DWO  DEFECT FIX (QNS-4399) - 2200 BUILT
+000130*                 CLS-RECORD BUT NEVER WROTE IT, SO DIVCLS
+000140*                 CAME BACK EMPTY. ALSO RESET THE DIVISOR
+000150*                 SUM ON A NOTAPPLIC LINE SO IT DOES NOT
+000160*                 CARRY A STALE VALUE FORWARD FROM THE
+000170*                 PRIOR NUM.
+000180* 2026-08-09 DWO  DEFECT FIX (QNS-4430) - CALL LITERAL WAS
+000190*                 'DIVISORS', BUT THE MODULE IS PROGRAM-ID
+000200*                 Divisors; GNUCOBOL RESOLVES DYNAMIC CALLS
+000210*                 CASE-SENSITIVELY SO THE CALL NEVER
+000220*                 RESOLVED. ALSO, DIVISORS OMITS THE
+000230*                 DIVISOR 1 FROM ITS RESULT TABLE, SO
+000240*                 2300 NOW ADDS IT BACK IN - WITHOUT IT
+000250*                 NO NUM COULD EVER CLASSIFY PERFECT.
+000260*****************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. DIVCLASS.
+000290 AUTHOR. D. OKAFOR.
+000300 INSTALLATION. QA NUMERIC SYSTEMS.
+000310 DATE-WRITTEN. 2026-08-09.
+000320 DATE-COMPILED.
+000330
+000340*****************************************************
+000350* READS A SEQUENTIAL FILE OF NUM VALUES, CALLS
+000360* DIVISORS FOR EACH ONE, SUMS RES(1) THRU RES(RESLEN)
+000370* AND WRITES ONE CLASSIFICATION LINE PER NUM:
+000380*     DEFICIENT  - SUM OF DIVISORS < NUM
+000390*     PERFECT    - SUM OF DIVISORS = NUM
+000400*     ABUNDANT   - SUM OF DIVISORS > NUM
+000410* NUM VALUES OF 0 OR 1 ARE NOT APPLICABLE TO THIS
+000420* CLASSIFICATION AND ARE REPORTED AS SUCH RATHER THAN
+000430* BEING COUNTED AS DEFICIENT.
+000440*****************************************************
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT NUM-FILE ASSIGN TO "NUMIN"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-NUM-FILE-STATUS.
+000510
+000520     SELECT CLS-FILE ASSIGN TO "DIVCLS"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-CLS-FILE-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  NUM-FILE.
+000590 01  NUM-RECORD                  PIC X(06).
+000600
+000610 FD  CLS-FILE.
+000620 01  CLS-RECORD                  PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-SWITCHES.
+000660     03  WS-NUM-EOF-SW           PIC X(01)  VALUE 'N'.
+000670         88  WS-NUM-EOF                     VALUE 'Y'.
+000680
+000690 01  WS-FILE-STATUSES.
+000700     03  WS-NUM-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000710     03  WS-CLS-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000720
+000730 01  WS-WORK-FIELDS.
+000740     03  WS-NUM                  PIC 9(06).
+000750     03  WS-SUB                  PIC 9(06)  COMP.
+000760     03  WS-DIVISOR-SUM          PIC 9(09)  VALUE 0.
+000770     03  WS-CLASS-TEXT           PIC X(10).
+000780
+000790 01  WS-RESULT.
+000800     03  WS-RESCLASS             PIC X(01).
+000810         88  WS-PRIME                        VALUE 'P'.
+000820         88  WS-NOT-APPLICABLE               VALUE 'N'.
+000830         88  WS-HAS-DIVISORS                 VALUE 'H'.
+000840     03  WS-RESLEN               PIC 9(03)  VALUE 0.
+000850     03  WS-RES                  PIC 9(06)
+000860             OCCURS 0 TO 200 TIMES DEPENDING ON WS-RESLEN.
+000870
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000910     PERFORM 2000-PROCESS-NUM-FILE THRU 2000-EXIT
+000920         UNTIL WS-NUM-EOF
+000930     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000940     GOBACK
+000950     .
+000960
+000970*-----------------------------------------------------
+000980* 1000-INITIALIZE
+000990*-----------------------------------------------------
+001000 1000-INITIALIZE.
+001010     OPEN INPUT NUM-FILE
+001020     IF WS-NUM-FILE-STATUS NOT = '00'
+001030         DISPLAY 'DIVCLASS: CANNOT OPEN NUMIN, STATUS='
+001040             WS-NUM-FILE-STATUS
+001050         MOVE 16 TO RETURN-CODE
+001060         GOBACK
+001070     END-IF
+001080
+001090     OPEN OUTPUT CLS-FILE
+001100     IF WS-CLS-FILE-STATUS NOT = '00'
+001110         DISPLAY 'DIVCLASS: CANNOT OPEN DIVCLS, STATUS='
+001120             WS-CLS-FILE-STATUS
+001130         MOVE 16 TO RETURN-CODE
+001140         GOBACK
+001150     END-IF
+001160
+001170     PERFORM 2100-READ-NUM-FILE THRU 2100-EXIT
+001180     .
+001190 1000-EXIT.
+001200     EXIT.
+001210
+001220*-----------------------------------------------------
+001230* 2000-PROCESS-NUM-FILE - ONE NUM VALUE PER PASS
+001240*-----------------------------------------------------
+001250 2000-PROCESS-NUM-FILE.
+001260     MOVE NUM-RECORD TO WS-NUM
+001270
+001280     CALL 'Divisors' USING WS-NUM WS-RESULT
+001290
+001300     IF WS-NOT-APPLICABLE
+001310         MOVE 'NOTAPPLIC' TO WS-CLASS-TEXT
+001320         MOVE 0 TO WS-DIVISOR-SUM
+001330     ELSE
+001340         PERFORM 2300-SUM-DIVISORS THRU 2300-EXIT
+001350         PERFORM 2400-SET-CLASS-TEXT THRU 2400-EXIT
+001360     END-IF
+001370
+001380     PERFORM 2200-WRITE-CLASS-LINE THRU 2200-EXIT
+001390
+001400     PERFORM 2100-READ-NUM-FILE THRU 2100-EXIT
+001410     .
+001420 2000-EXIT.
+001430     EXIT.
+001440
+001450*-----------------------------------------------------
+001460* 2100-READ-NUM-FILE
+001470*-----------------------------------------------------
+001480 2100-READ-NUM-FILE.
+001490     READ NUM-FILE
+001500         AT END
+001510             SET WS-NUM-EOF TO TRUE
+001520     END-READ
+001530     .
+001540 2100-EXIT.
+001550     EXIT.
+001560
+001570*-----------------------------------------------------
+001580* 2200-WRITE-CLASS-LINE
+001590*-----------------------------------------------------
+001600 2200-WRITE-CLASS-LINE.
+001610     MOVE SPACES TO CLS-RECORD
+001620     STRING 'NUM=' WS-NUM
+001630         ' CLASS=' WS-CLASS-TEXT
+001640         ' SUM=' WS-DIVISOR-SUM
+001650         DELIMITED BY SIZE
+001660         INTO CLS-RECORD
+001670     WRITE CLS-RECORD
+001680     .
+001690 2200-EXIT.
+001700     EXIT.
+001710
+001720*-----------------------------------------------------
+001730* 2300-SUM-DIVISORS - TOTAL RES(1) THRU RES(RESLEN)
+001740*-----------------------------------------------------
+001750 2300-SUM-DIVISORS.
+001760*    DIVISORS OMITS THE DIVISOR 1 FROM ITS RESULT TABLE,
+001770*    SO IT IS ADDED BACK IN HERE. THIS PARAGRAPH ONLY
+001780*    RUNS FOR WS-NUM >= 2, WHERE 1 IS ALWAYS A PROPER
+001790*    DIVISOR.
+001800     MOVE 1 TO WS-DIVISOR-SUM
+001810     IF WS-RESLEN > 0
+001820         PERFORM 2310-ADD-DIVISOR THRU 2310-EXIT
+001830             VARYING WS-SUB FROM 1 BY 1
+001840             UNTIL WS-SUB > WS-RESLEN
+001850     END-IF
+001860     .
+001870 2300-EXIT.
+001880     EXIT.
+001890
+001900 2310-ADD-DIVISOR.
+001910     ADD WS-RES(WS-SUB) TO WS-DIVISOR-SUM
+001920     .
+001930 2310-EXIT.
+001940     EXIT.
+001950
+001960*-----------------------------------------------------
+001970* 2400-SET-CLASS-TEXT - DEFICIENT/PERFECT/ABUNDANT
+001980*-----------------------------------------------------
+001990 2400-SET-CLASS-TEXT.
+002000     IF WS-DIVISOR-SUM < WS-NUM
+002010         MOVE 'DEFICIENT' TO WS-CLASS-TEXT
+002020     ELSE
+002030         IF WS-DIVISOR-SUM = WS-NUM
+002040             MOVE 'PERFECT' TO WS-CLASS-TEXT
+002050         ELSE
+002060             MOVE 'ABUNDANT' TO WS-CLASS-TEXT
+002070         END-IF
+002080     END-IF
+002090     .
+002100 2400-EXIT.
+002110     EXIT.
+002120
+002130*-----------------------------------------------------
+002140* 8000-TERMINATE - CLOSE FILES
+002150*-----------------------------------------------------
+002160 8000-TERMINATE.
+002170     CLOSE NUM-FILE
+002180     CLOSE CLS-FILE
+002190     .
+002200 8000-EXIT.
+002210     EXIT.
+002220
+002230 END PROGRAM DIVCLASS.
