@@ -0,0 +1,263 @@
+000010*****************************************************
+000020* PROGRAM      DIVREGR
+000030* AUTHOR       D. OKAFOR
+000040* INSTALLATION QA NUMERIC SYSTEMS
+000050* DATE-WRITTEN 2026-08-09
+000060*-----------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* 2026-08-09 DWO  INITIAL VERSION - UNATTENDED REGRESSION
+000090*                 BATCH FOR THE DIVISORS MODULE. REPLACES
+000100*                 THE INTERACTIVE FIXED-CASE CHECKS WITH A
+000110*                 PASS/FAIL REPORT SUITABLE FOR A BATCH
+000120*                 SIGN-OFF RUN.
+000130* 2026-08-09 DWO  DEFECT FIX (QNS-4431) - NUM/RESULT WERE
+000140*                 DECLARED IN LINKAGE SECTION WITH NO
+000150*                 CALLER TO SUPPLY STORAGE FOR THEM. MOVED
+000160*                 TO WORKING-STORAGE.
+000170*****************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. DIVREGR.
+000200 AUTHOR. D. OKAFOR.
+000210 INSTALLATION. QA NUMERIC SYSTEMS.
+000220 DATE-WRITTEN. 2026-08-09.
+000230 DATE-COMPILED.
+000240
+000250*****************************************************
+000260* DRIVES THE PRODUCTION DIVISORS MODULE THROUGH A FIXED
+000270* SET OF REGRESSION CASES (THE SAME CASES CARRIED BY THE
+000280* KATA'S INTERACTIVE TEST PROGRAM, PLUS THE 0/1 EDGE
+000290* CASES INTRODUCED WITH THE RESULT CLASSIFICATION FLAG)
+000300* AND WRITES A PASS/FAIL REPORT LINE FOR EACH CASE, WITH
+000310* AN OVERALL RETURN-CODE SUITABLE FOR AN UNATTENDED JOB
+000320* STREAM.
+000330*****************************************************
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT RPT-FILE ASSIGN TO "DIVREGRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-RPT-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  RPT-FILE.
+000440 01  RPT-RECORD                  PIC X(132).
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-FILE-STATUSES.
+000480     03  WS-RPT-FILE-STATUS      PIC X(02)  VALUE SPACES.
+000490
+000500 01  WS-WORK-FIELDS.
+000510     03  WS-SUB                  PIC 9(03)  COMP.
+000520     03  WS-CASE-COUNT           PIC 9(05)  VALUE 0.
+000530     03  WS-PASS-COUNT           PIC 9(05)  VALUE 0.
+000540     03  WS-FAIL-COUNT           PIC 9(05)  VALUE 0.
+000550
+000560 01  WS-PASS-FAIL-SW             PIC X(01).
+000570     88  WS-CASE-PASSED                  VALUE 'Y'.
+000580     88  WS-CASE-FAILED                  VALUE 'N'.
+000590
+000600 01  WS-NUM-DISPLAY              PIC Z(05)9.
+000610 01  WS-RESLEN-DISPLAY           PIC Z(02)9.
+000620
+000630*-----------------------------------------------------
+000640* REGRESSION CASE TABLE - ONE ENTRY PER TEST NUMBER,
+000650* CARRYING THE EXPECTED CLASSIFICATION AND EXPECTED
+000660* DIVISOR LIST FROM THE KATA'S OWN FIXED TESTS.
+000670*-----------------------------------------------------
+000680 01  WS-CASE-TABLE.
+000690     03  WS-CASE-ENTRY OCCURS 9 TIMES
+000700                         INDEXED BY WS-CASE-IDX.
+000710         05  WS-CASE-NUM         PIC 9(06).
+000720         05  WS-CASE-EXP-CLASS   PIC X(01).
+000730         05  WS-CASE-EXP-LEN     PIC 9(03).
+000740         05  WS-CASE-EXP-DIVS    PIC 9(06) OCCURS 6 TIMES.
+000750
+000760 01  WS-NUM                      PIC 9(06).
+000770 01  WS-RESULT.
+000780     03  WS-RESCLASS             PIC X(01).
+000790     03  WS-RESLEN               PIC 9(03) VALUE 0.
+000800     03  WS-RES                  PIC 9(06) OCCURS 0 TO 200 TIMES
+000810                                      DEPENDING ON WS-RESLEN.
+000820
+000830 PROCEDURE DIVISION.
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000860     PERFORM 2000-RUN-CASE THRU 2000-EXIT
+000870         VARYING WS-CASE-IDX FROM 1 BY 1
+000880         UNTIL WS-CASE-IDX > 9
+000890     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000900     IF WS-FAIL-COUNT > 0
+000910         MOVE 8 TO RETURN-CODE
+000920     ELSE
+000930         MOVE 0 TO RETURN-CODE
+000940     END-IF
+000950     GOBACK
+000960     .
+000970
+000980*-----------------------------------------------------
+000990* 1000-INITIALIZE
+001000*-----------------------------------------------------
+001010 1000-INITIALIZE.
+001020     OPEN OUTPUT RPT-FILE
+001030     IF WS-RPT-FILE-STATUS NOT = '00'
+001040         DISPLAY 'DIVREGR: CANNOT OPEN DIVREGRPT, STATUS='
+001050             WS-RPT-FILE-STATUS
+001060         MOVE 16 TO RETURN-CODE
+001070         GOBACK
+001080     END-IF
+001090
+001100     PERFORM 1050-LOAD-CASE-TABLE THRU 1050-EXIT
+001110     .
+001120 1000-EXIT.
+001130     EXIT.
+001140
+001150*-----------------------------------------------------
+001160* 1050-LOAD-CASE-TABLE - THE FIXED REGRESSION CASES,
+001170*                 CARRIED OVER FROM THE KATA'S OWN
+001180*                 INTERACTIVE TESTS, PLUS THE 0/1 EDGE
+001190*                 CASES ADDED WITH THE CLASSIFICATION
+001200*                 FLAG.
+001210*-----------------------------------------------------
+001220 1050-LOAD-CASE-TABLE.
+001230     MOVE 15 TO WS-CASE-NUM(1)
+001240     MOVE 'H' TO WS-CASE-EXP-CLASS(1)
+001250     MOVE 2 TO WS-CASE-EXP-LEN(1)
+001260     MOVE 3 TO WS-CASE-EXP-DIVS(1, 1)
+001270     MOVE 5 TO WS-CASE-EXP-DIVS(1, 2)
+001280
+001290     MOVE 253 TO WS-CASE-NUM(2)
+001300     MOVE 'H' TO WS-CASE-EXP-CLASS(2)
+001310     MOVE 2 TO WS-CASE-EXP-LEN(2)
+001320     MOVE 11 TO WS-CASE-EXP-DIVS(2, 1)
+001330     MOVE 23 TO WS-CASE-EXP-DIVS(2, 2)
+001340
+001350     MOVE 24 TO WS-CASE-NUM(3)
+001360     MOVE 'H' TO WS-CASE-EXP-CLASS(3)
+001370     MOVE 6 TO WS-CASE-EXP-LEN(3)
+001380     MOVE 2 TO WS-CASE-EXP-DIVS(3, 1)
+001390     MOVE 3 TO WS-CASE-EXP-DIVS(3, 2)
+001400     MOVE 4 TO WS-CASE-EXP-DIVS(3, 3)
+001410     MOVE 6 TO WS-CASE-EXP-DIVS(3, 4)
+001420     MOVE 8 TO WS-CASE-EXP-DIVS(3, 5)
+001430     MOVE 12 TO WS-CASE-EXP-DIVS(3, 6)
+001440
+001450     MOVE 25 TO WS-CASE-NUM(4)
+001460     MOVE 'H' TO WS-CASE-EXP-CLASS(4)
+001470     MOVE 1 TO WS-CASE-EXP-LEN(4)
+001480     MOVE 5 TO WS-CASE-EXP-DIVS(4, 1)
+001490
+001500     MOVE 13 TO WS-CASE-NUM(5)
+001510     MOVE 'P' TO WS-CASE-EXP-CLASS(5)
+001520     MOVE 0 TO WS-CASE-EXP-LEN(5)
+001530
+001540     MOVE 3 TO WS-CASE-NUM(6)
+001550     MOVE 'P' TO WS-CASE-EXP-CLASS(6)
+001560     MOVE 0 TO WS-CASE-EXP-LEN(6)
+001570
+001580     MOVE 29 TO WS-CASE-NUM(7)
+001590     MOVE 'P' TO WS-CASE-EXP-CLASS(7)
+001600     MOVE 0 TO WS-CASE-EXP-LEN(7)
+001610
+001620     MOVE 0 TO WS-CASE-NUM(8)
+001630     MOVE 'N' TO WS-CASE-EXP-CLASS(8)
+001640     MOVE 0 TO WS-CASE-EXP-LEN(8)
+001650
+001660     MOVE 1 TO WS-CASE-NUM(9)
+001670     MOVE 'N' TO WS-CASE-EXP-CLASS(9)
+001680     MOVE 0 TO WS-CASE-EXP-LEN(9)
+001690     .
+001700 1050-EXIT.
+001710     EXIT.
+001720
+001730*-----------------------------------------------------
+001740* 2000-RUN-CASE - CALL DIVISORS FOR ONE REGRESSION CASE
+001750*                 AND COMPARE ITS RESULT TO THE TABLE
+001760*-----------------------------------------------------
+001770 2000-RUN-CASE.
+001780     ADD 1 TO WS-CASE-COUNT
+001790     SET WS-CASE-PASSED TO TRUE
+001800
+001810     MOVE WS-CASE-NUM(WS-CASE-IDX) TO WS-NUM
+001820     CALL 'Divisors' USING WS-NUM WS-RESULT
+001830
+001840     IF WS-RESCLASS NOT = WS-CASE-EXP-CLASS(WS-CASE-IDX)
+001850         SET WS-CASE-FAILED TO TRUE
+001860     END-IF
+001870
+001880     IF WS-RESLEN NOT = WS-CASE-EXP-LEN(WS-CASE-IDX)
+001890         SET WS-CASE-FAILED TO TRUE
+001900     ELSE
+001910         PERFORM 2100-COMPARE-DIVISORS THRU 2100-EXIT
+001920     END-IF
+001930
+001940     IF WS-CASE-PASSED
+001950         ADD 1 TO WS-PASS-COUNT
+001960     ELSE
+001970         ADD 1 TO WS-FAIL-COUNT
+001980     END-IF
+001990
+002000     PERFORM 2200-WRITE-CASE-LINE THRU 2200-EXIT
+002010     .
+002020 2000-EXIT.
+002030     EXIT.
+002040
+002050*-----------------------------------------------------
+002060* 2100-COMPARE-DIVISORS - ELEMENT-BY-ELEMENT COMPARE
+002070*-----------------------------------------------------
+002080 2100-COMPARE-DIVISORS.
+002090     PERFORM VARYING WS-SUB FROM 1 BY 1
+002100         UNTIL WS-SUB > WS-RESLEN
+002110         IF WS-RES(WS-SUB) NOT =
+002120             WS-CASE-EXP-DIVS(WS-CASE-IDX, WS-SUB)
+002130             SET WS-CASE-FAILED TO TRUE
+002140         END-IF
+002150     END-PERFORM
+002160     .
+002170 2100-EXIT.
+002180     EXIT.
+002190
+002200*-----------------------------------------------------
+002210* 2200-WRITE-CASE-LINE
+002220*-----------------------------------------------------
+002230 2200-WRITE-CASE-LINE.
+002240     MOVE WS-CASE-NUM(WS-CASE-IDX) TO WS-NUM-DISPLAY
+002250     MOVE WS-RESLEN TO WS-RESLEN-DISPLAY
+002260     MOVE SPACES TO RPT-RECORD
+002270     IF WS-CASE-PASSED
+002280         STRING 'NUM=' WS-NUM-DISPLAY
+002290             ' CLASS=' WS-RESCLASS
+002300             ' RESLEN=' WS-RESLEN-DISPLAY
+002310             ' RESULT=PASS'
+002320             DELIMITED BY SIZE
+002330             INTO RPT-RECORD
+002340     ELSE
+002350         STRING 'NUM=' WS-NUM-DISPLAY
+002360             ' CLASS=' WS-RESCLASS
+002370             ' RESLEN=' WS-RESLEN-DISPLAY
+002380             ' RESULT=FAIL'
+002390             DELIMITED BY SIZE
+002400             INTO RPT-RECORD
+002410     END-IF
+002420     WRITE RPT-RECORD
+002430     .
+002440 2200-EXIT.
+002450     EXIT.
+002460
+002470*-----------------------------------------------------
+002480* 8000-TERMINATE - WRITE FINAL TOTALS, CLOSE REPORT
+002490*-----------------------------------------------------
+002500 8000-TERMINATE.
+002510     MOVE SPACES TO RPT-RECORD
+002520     STRING 'CASES=' WS-CASE-COUNT
+002530         ' PASS=' WS-PASS-COUNT
+002540         ' FAIL=' WS-FAIL-COUNT
+002550         DELIMITED BY SIZE
+002560         INTO RPT-RECORD
+002570     WRITE RPT-RECORD
+002580     CLOSE RPT-FILE
+002590     .
+002600 8000-EXIT.
+002610     EXIT.
+002620
+002630 END PROGRAM DIVREGR.
