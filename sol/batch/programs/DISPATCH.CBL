@@ -0,0 +1,68 @@
+000010*****************************************************
+000020* PROGRAM      DISPATCH
+000030* AUTHOR       D. OKAFOR
+000040* INSTALLATION QA NUMERIC SYSTEMS
+000050* DATE-WRITTEN 2026-08-09
+000060*-----------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* 2026-08-09 DWO  INITIAL VERSION - SINGLE CALL-ABLE
+000090*                 ENTRY POINT FOR DIVISORS AND
+000100*                 ALTERNATING-CASE. CALLERS NO LONGER
+000110*                 NEED TO CARRY EACH SUBPROGRAM'S
+000120*                 LINKAGE SHAPE THEMSELVES - THEY COPY
+000130*                 DISPREQ, SET THE REQUEST TYPE, AND
+000140*                 CALL DISPATCH.
+000150*****************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. DISPATCH.
+000180 AUTHOR. D. OKAFOR.
+000190 INSTALLATION. QA NUMERIC SYSTEMS.
+000200 DATE-WRITTEN. 2026-08-09.
+000210 DATE-COMPILED.
+000220
+000230*****************************************************
+000240* ROUTES A SINGLE CALL TO EITHER THE DIVISORS OR THE
+000250* ALTERNATING-CASE SUBPROGRAM, BASED ON THE REQUEST
+000260* TYPE SWITCH CARRIED IN DISP-FUNCTION (SEE THE DISPREQ
+000270* COPYBOOK). THE CALLER FILLS IN THE REQUEST TYPE AND
+000280* THE RELEVANT INPUT GROUP, CALLS DISPATCH, AND READS
+000290* BACK THE RELEVANT RESULT GROUP.
+000300*****************************************************
+000310 DATA DIVISION.
+000320 LINKAGE SECTION.
+000330     COPY DISPREQ.
+000340
+000350 PROCEDURE DIVISION USING DISP-FUNCTION DISP-NUM
+000360     DISP-DIV-RESULT DISP-S DISP-ALT-RESULT.
+000370 0000-MAINLINE.
+000380     EVALUATE TRUE
+000390         WHEN DISP-IS-DIVISORS
+000400             PERFORM 1000-CALL-DIVISORS THRU 1000-EXIT
+000410         WHEN DISP-IS-ALTERNATING-CASE
+000420             PERFORM 2000-CALL-ALTERNATING-CASE
+000430                 THRU 2000-EXIT
+000440         WHEN OTHER
+000450             MOVE 16 TO RETURN-CODE
+000460     END-EVALUATE
+000470     GOBACK
+000480     .
+000490
+000500*-----------------------------------------------------
+000510* 1000-CALL-DIVISORS
+000520*-----------------------------------------------------
+000530 1000-CALL-DIVISORS.
+000540     CALL 'Divisors' USING DISP-NUM DISP-DIV-RESULT
+000550     .
+000560 1000-EXIT.
+000570     EXIT.
+000580
+000590*-----------------------------------------------------
+000600* 2000-CALL-ALTERNATING-CASE
+000610*-----------------------------------------------------
+000620 2000-CALL-ALTERNATING-CASE.
+000630     CALL 'ALTERNATING-CASE' USING DISP-S DISP-ALT-RESULT
+000640     .
+000650 2000-EXIT.
+000660     EXIT.
+000670
+000680 END PROGRAM DISPATCH.
