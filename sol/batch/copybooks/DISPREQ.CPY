@@ -0,0 +1,54 @@
+000010*****************************************************
+000020* COPYBOOK     DISPREQ
+000030* AUTHOR       D. OKAFOR
+000040* INSTALLATION QA NUMERIC SYSTEMS
+000050* DATE-WRITTEN 2026-08-09
+000060*-----------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* 2026-08-09 DWO  INITIAL VERSION - SHARED CALL INTERFACE
+000090*                 FOR DISPATCH, CARRYING THE REQUEST TYPE
+000100*                 AND THE LINKAGE SHAPES OF EACH ROUTABLE
+000110*                 SUBPROGRAM. INCLUDED BY DISPATCH AND BY
+000120*                 ANY CALLER THAT WANTS TO USE IT.
+000130* 2026-08-09 DWO  DEFECT FIX (QNS-4511) - DROPPED
+000140*                 DISP-ALT-TRUNCATED FROM DISP-ALT-RESULT;
+000150*                 NO CALLER EVER SETS IT (SEE THE ALTBATCH
+000160*                 HISTORY FOR WHY). ALSO REWRAPPED
+000170*                 DISP-DIV-RES SO ITS DEPENDING ON CLAUSE NO
+000180*                 LONGER RUNS PAST COLUMN 72.
+000190*-----------------------------------------------------
+000200* EACH ROUTABLE SUBPROGRAM KEEPS ITS OWN SEPARATE
+000210* RECORD HERE SINCE DIVISORS AND ALTERNATING-CASE EACH
+000220* CARRY THEIR OWN OCCURS DEPENDING ON TABLE, AND SUCH A
+000230* TABLE MUST BE THE LAST ITEM IN ITS OWN GROUP - THEY
+000240* CANNOT BOTH LIVE UNDER ONE ENCLOSING RECORD.
+000250*****************************************************
+000260 01  DISP-FUNCTION               PIC X(01).
+000270     88  DISP-IS-DIVISORS                VALUE 'D'.
+000280     88  DISP-IS-ALTERNATING-CASE        VALUE 'A'.
+000290
+000300 01  DISP-NUM                    PIC 9(06).
+000310
+000320 01  DISP-DIV-RESULT.
+000330     03  DISP-DIV-RESCLASS       PIC X(01).
+000340         88  DISP-DIV-PRIME              VALUE 'P'.
+000350         88  DISP-DIV-NOT-APPLICABLE     VALUE 'N'.
+000360         88  DISP-DIV-HAS-DIVISORS       VALUE 'H'.
+000370     03  DISP-DIV-RESLEN         PIC 9(03) VALUE 0.
+000380     03  DISP-DIV-RES            PIC 9(06)
+000390             OCCURS 0 TO 200 TIMES DEPENDING ON DISP-DIV-RESLEN.
+000400
+000410 01  DISP-S.
+000420     03  DISP-S-LENGTH           PIC 9(03).
+000430     03  DISP-S-CHARS.
+000440         05  DISP-S-CHAR         PIC A
+000450                 OCCURS 1 TO 300 TIMES
+000460                 DEPENDING ON DISP-S-LENGTH.
+000470
+000480 01  DISP-ALT-RESULT.
+000490     03  DISP-ALT-RESLEN         PIC 9(03).
+000500     03  DISP-ALT-OTHER-COUNT    PIC 9(03).
+000510     03  DISP-ALT-CHARS.
+000520         05  DISP-ALT-CHAR       PIC A
+000530                 OCCURS 1 TO 300 TIMES
+000540                 DEPENDING ON DISP-ALT-RESLEN.
